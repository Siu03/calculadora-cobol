@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Registro de bitacora de transacciones (CALCLOG).
+      * Un renglon por calculo realizado, con fecha/hora, operador
+      * y los operandos para poder reconstruir lo que se tecleo.
+      ******************************************************************
+       01  CALCLOG-RECORD.
+           05  CLOG-FECHA          PIC 9(08).
+           05  CLOG-HORA           PIC 9(08).
+           05  CLOG-OPERADOR       PIC X(08).
+           05  CLOG-OPERACION      PIC X(02).
+           05  CLOG-NUM-1          PIC S9(09)V9(04)
+                           SIGN LEADING SEPARATE.
+           05  CLOG-NUM-2          PIC S9(09)V9(04)
+                           SIGN LEADING SEPARATE.
+           05  CLOG-RESULTADO      PIC S9(09)V9(04)
+                           SIGN LEADING SEPARATE.
+           05  CLOG-INDICADOR      PIC X(01).
