@@ -0,0 +1,40 @@
+      ******************************************************************
+      * Escalado del resultado a los decimales de la moneda en turno,
+      * mas el indicador de credito/debito (ver CALCPRM). Se COPYa en
+      * el PROCEDURE DIVISION de CALCULADORA y de CALCBAT para que las
+      * dos corran exactamente la misma regla de redondeo.
+      ******************************************************************
+       REDONDEAR-RESULTADO.
+           COMPUTE WKS-RESULTADO-ESC =
+                   WKS-RESULTADO-RAW * WKS-FACTOR
+               ON SIZE ERROR
+                   MOVE "01" TO WKS-STATUS-OP
+           END-COMPUTE.
+           IF WKS-STATUS-OP = "00"
+               IF WKS-REDONDEO = "T"
+                   COMPUTE WKS-RESULTADO-INT =
+                           FUNCTION INTEGER-PART(WKS-RESULTADO-ESC)
+                       ON SIZE ERROR
+                           MOVE "01" TO WKS-STATUS-OP
+                   END-COMPUTE
+               ELSE
+                   COMPUTE WKS-RESULTADO-INT ROUNDED =
+                           WKS-RESULTADO-ESC
+                       ON SIZE ERROR
+                           MOVE "01" TO WKS-STATUS-OP
+                   END-COMPUTE
+               END-IF
+           END-IF.
+           IF WKS-STATUS-OP = "00"
+               COMPUTE WKS-RESULTADO = WKS-RESULTADO-INT / WKS-FACTOR
+                   ON SIZE ERROR
+                       MOVE "01" TO WKS-STATUS-OP
+               END-COMPUTE
+           END-IF.
+
+       FIJAR-INDICADOR.
+           IF WKS-RESULTADO < ZERO
+               MOVE "D" TO WKS-INDICADOR
+           ELSE
+               MOVE "C" TO WKS-INDICADOR
+           END-IF.
