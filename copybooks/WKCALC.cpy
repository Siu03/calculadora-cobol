@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Campos numericos y de control compartidos entre CALCULADORA
+      * y CALCBAT, para que los dos corran la misma logica de
+      * calculo sobre los mismos tamanos de campo.
+      ******************************************************************
+       77  WKS-NUM-1           PIC S9(09)V9(04) SIGN LEADING SEPARATE.
+       77  WKS-NUM-2           PIC S9(09)V9(04) SIGN LEADING SEPARATE.
+       77  WKS-RESULTADO-RAW   PIC S9(09)V9(04) SIGN LEADING SEPARATE.
+       77  WKS-RESULTADO-ESC   PIC S9(13)V9(04) SIGN LEADING SEPARATE.
+       77  WKS-RESULTADO-INT   PIC S9(13)        SIGN LEADING SEPARATE.
+       77  WKS-RESULTADO       PIC S9(09)V9(04) SIGN LEADING SEPARATE.
+       77  WKS-INDICADOR       PIC X(01).
+       77  WKS-OPERACION-COD   PIC X(02).
+       77  WKS-OPERACION-OK    PIC X(01).
+       77  WKS-STATUS-OP       PIC X(02).
+       77  WKS-OPERADOR-ID     PIC X(08) VALUE SPACES.
+
+      * Parametros de moneda (ver CALCPRM) con valor por defecto
+      * mientras no se lea el archivo de parametros.
+       77  WKS-DECIMALES       PIC 9(01) VALUE 2.
+       77  WKS-REDONDEO        PIC X(01) VALUE "R".
+       77  WKS-FACTOR          PIC 9(07) VALUE 100.
+
+      * Acumulador de cinta (totalizador) de la sesion.
+       77  WKS-GRAN-TOTAL      PIC S9(09)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+
+       01  WKS-FECHA-HORA.
+           05  WKS-FH-FECHA    PIC 9(08).
+           05  WKS-FH-HORA     PIC 9(08).
+           05  WKS-FH-OFFSET   PIC X(05).
