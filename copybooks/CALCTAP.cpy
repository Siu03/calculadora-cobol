@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Checkpoint de la cinta (totalizador) por operador (CALCTAP).
+      * Se reescribe despues de cada operacion para que una sesion
+      * interrumpida pueda continuar donde se quedo.
+      ******************************************************************
+       01  CALCTAP-RECORD.
+           05  CTAP-OPERADOR       PIC X(08).
+           05  CTAP-GRAN-TOTAL     PIC S9(09)V9(04)
+                           SIGN LEADING SEPARATE.
+           05  CTAP-FECHA          PIC 9(08).
+           05  CTAP-HORA           PIC 9(08).
