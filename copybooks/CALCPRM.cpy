@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Parametros de moneda (CALCPRM).
+      * Un solo renglon leido al iniciar: cuantos decimales maneja la
+      * moneda en turno y como redondear, para no tener que recompilar
+      * la calculadora cada vez que cambia la divisa de trabajo.
+      ******************************************************************
+       01  CALCPRM-RECORD.
+           05  CPRM-MONEDA         PIC X(03).
+           05  CPRM-DECIMALES      PIC 9(01).
+           05  CPRM-REDONDEO       PIC X(01).
