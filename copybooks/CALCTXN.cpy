@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Transaccion de entrada para el modo de lote (CALCTXN).
+      * Formato fijo: codigo de operacion mas los dos operandos.
+      ******************************************************************
+       01  CALCTXN-RECORD.
+           05  CTXN-OPERACION      PIC X(02).
+           05  CTXN-NUM-1          PIC S9(09)V9(04)
+                           SIGN LEADING SEPARATE.
+           05  CTXN-NUM-2          PIC S9(09)V9(04)
+                           SIGN LEADING SEPARATE.
