@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Registro de excepciones (CALCEXC).
+      * Un renglon por cada intento de captura rechazado (division
+      * entre cero, desborde de tamano, raiz de negativo, etc.) para
+      * medir que tan seguido el operador teclea datos invalidos.
+      ******************************************************************
+       01  CALCEXC-RECORD.
+           05  CEXC-FECHA          PIC 9(08).
+           05  CEXC-HORA           PIC 9(08).
+           05  CEXC-OPERADOR       PIC X(08).
+           05  CEXC-OPERACION      PIC X(02).
+           05  CEXC-NUM-1          PIC S9(09)V9(04)
+                           SIGN LEADING SEPARATE.
+           05  CEXC-NUM-2          PIC S9(09)V9(04)
+                           SIGN LEADING SEPARATE.
+           05  CEXC-MOTIVO         PIC X(30).
