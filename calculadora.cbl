@@ -2,42 +2,126 @@
       * Author:
       * Date:
       * Purpose:
-      * Tectonics: cobc
+      * Tectonics: cobc -I copybooks
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCLOG-FILE ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WKS-FS-LOG.
+
+           SELECT CALCEXC-FILE ASSIGN TO "CALCEXC.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WKS-FS-EXC.
+
+           SELECT CALCTAP-FILE ASSIGN TO "CALCTAP.DAT"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS CTAP-OPERADOR
+               FILE STATUS IS WKS-FS-TAP.
+
+           SELECT CALCPRM-FILE ASSIGN TO "CALCPRM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WKS-FS-PRM.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CALCLOG-FILE.
+           COPY CALCLOG.
+
+       FD  CALCEXC-FILE.
+           COPY CALCEXC.
+
+       FD  CALCTAP-FILE.
+           COPY CALCTAP.
+
+       FD  CALCPRM-FILE.
+           COPY CALCPRM.
+
        WORKING-STORAGE SECTION.
-       77  WKS-NUM-1     PIC 9(05)V99.
-       77  WKS-NUM-2     PIC 9(05)V9(02).
-       77  WKS-RESULTADO PIC 9(10)V99.
-       01  GUIONES       PIC X(80)   VALUE ALL "-".
-       01  OPCION        PIC 99.
+           COPY WKCALC.
+
+       01  GUIONES         PIC X(80) VALUE ALL "-".
+       01  OPCION          PIC 99.
+       01  WKS-PRIMERA-VEZ PIC X(01) VALUE "S".
+       01  WKS-MOTIVO      PIC X(30).
+       01  WKS-FS-LOG      PIC XX    VALUE "00".
+       01  WKS-FS-EXC      PIC XX    VALUE "00".
+       01  WKS-FS-TAP      PIC XX    VALUE "00".
+       01  WKS-FS-PRM      PIC XX    VALUE "00".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           IF WKS-PRIMERA-VEZ = "S"
+               PERFORM INICIALIZAR-PROGRAMA
+           END-IF.
            PERFORM MUESTRO-PROGRAMA.
            PERFORM OPCIONES.
-           PERFORM SUMA.
+           STOP RUN.
 
 
+       INICIALIZAR-PROGRAMA.
+           MOVE "N" TO WKS-PRIMERA-VEZ.
+           PERFORM LEER-PARAMETROS-MONEDA.
+
+       LEER-PARAMETROS-MONEDA.
+           OPEN INPUT CALCPRM-FILE.
+           IF WKS-FS-PRM = "00"
+               READ CALCPRM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CPRM-DECIMALES TO WKS-DECIMALES
+                       MOVE CPRM-REDONDEO  TO WKS-REDONDEO
+               END-READ
+               CLOSE CALCPRM-FILE
+           END-IF.
+      * Los campos de trabajo siempre cargan 4 decimales, asi que un
+      * parametro fuera de ese rango no agrega precision real; se
+      * recorta a 4 para que el factor de escala no se desborde.
+           IF WKS-DECIMALES > 4
+               MOVE 4 TO WKS-DECIMALES
+           END-IF.
+      * El factor de escala es lo que aplica la precision de la
+      * moneda en turno al redondear (ver REDONDEAR-RESULTADO).
+           COMPUTE WKS-FACTOR = 10 ** WKS-DECIMALES.
+
        MUESTRO-PROGRAMA.
-           DISPLAY " "                    LINE 1  COL 1 ERASE EOS
-                   "CALCULADORA"          LINE 3  COL 32
-                   GUIONES                LINE 4  COL 1
-                   "01. Suma"             LINE 6  COL 10
-                   "02. Resta"            LINE 8  COL 10
-                   "02. Multiplicacion"   LINE 10 COL 10
-                   "03. Division"         LINE 12 COL 10
-                   "OPCION [    ]"         LINE 14 COL 10
-                   GUIONES                LINE 16 COL 1.
+           IF WKS-OPERADOR-ID = SPACES
+               PERFORM CAPTURAR-OPERADOR
+           END-IF.
+
+           DISPLAY " "                  LINE 1  COL 1 ERASE EOS
+                   "CALCULADORA"        LINE 3  COL 32
+                   GUIONES              LINE 4  COL 1
+                   "01. Suma"           LINE 6  COL 10
+                   "02. Resta"          LINE 7  COL 10
+                   "03. Multiplicacion" LINE 8  COL 10
+                   "04. Division"       LINE 9  COL 10
+                   "05. Porcentaje"     LINE 10 COL 10
+                   "06. Raiz cuadrada"  LINE 11 COL 10
+                   "07. Potencia"       LINE 12 COL 10
+                   "08. Ver cinta"      LINE 13 COL 10
+                   "09. Borrar cinta"   LINE 14 COL 10
+                   "OPCION [    ]"      LINE 16 COL 10
+                   GUIONES              LINE 17 COL 1.
 
-           DISPLAY "[77 - CERRAR CALCULADORA]" LINE 17 COL 1
+           DISPLAY "OPERADOR: " WKS-OPERADOR-ID LINE 18 COL 1.
+           DISPLAY "[77-CERRAR] [88-REGRESAR]"  LINE 19 COL 1.
+           DISPLAY GUIONES                      LINE 20 COL 1.
 
-           DISPLAY GUIONES                LINE 19 COL 1.
+       CAPTURAR-OPERADOR.
+           DISPLAY " "                 LINE 1 COL 1 ERASE EOS
+                   "CALCULADORA"       LINE 3 COL 32
+                   GUIONES             LINE 4 COL 1
+                   "ID DE OPERADOR:"   LINE 6 COL 1.
+           ACCEPT WKS-OPERADOR-ID      LINE 7 COL 1.
+           PERFORM CARGAR-CINTA.
 
        OPCIONES.
-           ACCEPT OPCION                       LINE 14 COL 19.
+           ACCEPT OPCION                       LINE 16 COL 19.
            EVALUATE OPCION
                WHEN 1
                    PERFORM SUMA
@@ -47,101 +131,336 @@
                    PERFORM MULTIPLICACION
                WHEN 4
                    PERFORM DIVIDIR
+               WHEN 5
+                   PERFORM PORCENTAJE
+               WHEN 6
+                   PERFORM RAIZCUADRADA
+               WHEN 7
+                   PERFORM POTENCIA
+               WHEN 8
+                   PERFORM VER-CINTA
+               WHEN 9
+                   PERFORM BORRAR-CINTA
                WHEN 77
                    STOP RUN
                WHEN 88
                    PERFORM REGRESAR-PROGRAMA
                WHEN OTHER
                    DISPLAY "OPCION INVALIDA INTENTE DE NUEVO"
+                   PERFORM REGRESAR-PROGRAMA
            END-EVALUATE.
 
        SUMA.
+           MOVE "SU" TO WKS-OPERACION-COD.
+           MOVE "N"  TO WKS-OPERACION-OK.
+           PERFORM SUMA-CICLO UNTIL WKS-OPERACION-OK = "S".
+           PERFORM TERMINAR-OPERACION.
+           PERFORM MOSTRAR-MENU-SALIDA.
+           PERFORM REGRESAR-PROGRAMA.
+
+       SUMA-CICLO.
+           PERFORM CAPTURAR-NUMEROS-SUMA.
+           PERFORM CALCULAR-OPERACION.
+
+       CAPTURAR-NUMEROS-SUMA.
            DISPLAY " "    LINE 1  COL 1 ERASE EOS
-                   "CALCULADORA | SUMA"         LINE 3  COL 32
-                   GUIONES                      LINE 4  COL 1
-                   "TU ELECCION FUE LA SUMA"    LINE 5  COL 1
-                   "INGRESA EL PRIMER NUMERO:"  LINE 7  COL 1
-                   ACCEPT WKS-NUM-1             LINE 8  COL 1.
-           DISPLAY "INGRESA EL SEGUNDO NUMERO:" LINE 10 COL 1
-                   ACCEPT WKS-NUM-2             LINE 11 COL 1.
+                   "CALCULADORA | SUMA"      LINE 3  COL 32
+                   GUIONES                   LINE 4  COL 1
+                   "TU ELECCION FUE LA SUMA" LINE 5  COL 1
+                   "FORMATO: SIGNO+9(09)+9(04), EJ +0000000105000"
+                                             LINE 6  COL 1
+                   "PRIMER NUMERO:"          LINE 7  COL 1.
+           ACCEPT WKS-NUM-1                  LINE 8  COL 1.
+           DISPLAY "SEGUNDO NUMERO:"         LINE 10 COL 1.
+           ACCEPT WKS-NUM-2                  LINE 11 COL 1.
 
-           ADD WKS-NUM-1 TO WKS-NUM-2 GIVING WKS-RESULTADO.
+       RESTA.
+           MOVE "RE" TO WKS-OPERACION-COD.
+           MOVE "N"  TO WKS-OPERACION-OK.
+           PERFORM RESTA-CICLO UNTIL WKS-OPERACION-OK = "S".
+           PERFORM TERMINAR-OPERACION.
+           PERFORM MOSTRAR-MENU-SALIDA.
+           PERFORM REGRESAR-PROGRAMA.
 
-           DISPLAY "TU RESULTADO ES "  LINE 12 COL 1
-                   WKS-RESULTADO       LINE 13 COL 1.
+       RESTA-CICLO.
+           PERFORM CAPTURAR-NUMEROS-RESTA.
+           PERFORM CALCULAR-OPERACION.
 
-           DISPLAY GUIONES                      LINE 14 COL 1
-                   "[77 - CERRAR] [88 - REGRESAR]" LINE 18 COL 10
-                   "OPCION [    ]"              LINE 20 COL 10.
-                   ACCEPT OPCION                LINE 20 COL 19.
+       CAPTURAR-NUMEROS-RESTA.
+           DISPLAY " "    LINE 1  COL 1 ERASE EOS
+                   "CALCULADORA | RESTA"      LINE 3  COL 32
+                   GUIONES                    LINE 4  COL 1
+                   "TU ELECCION FUE LA RESTA" LINE 5  COL 1
+                   "FORMATO: SIGNO+9(09)+9(04), EJ +0000000105000"
+                                              LINE 6  COL 1
+                   "PRIMER NUMERO:"           LINE 7  COL 1.
+           ACCEPT WKS-NUM-1                   LINE 8  COL 1.
+           DISPLAY "SEGUNDO NUMERO:"          LINE 10 COL 1.
+           ACCEPT WKS-NUM-2                   LINE 11 COL 1.
 
+       MULTIPLICACION.
+           MOVE "MU" TO WKS-OPERACION-COD.
+           MOVE "N"  TO WKS-OPERACION-OK.
+           PERFORM MULTIPLICACION-CICLO UNTIL WKS-OPERACION-OK = "S".
+           PERFORM TERMINAR-OPERACION.
+           PERFORM MOSTRAR-MENU-SALIDA.
            PERFORM REGRESAR-PROGRAMA.
 
-       RESTA.
+       MULTIPLICACION-CICLO.
+           PERFORM CAPTURAR-NUMEROS-MULT.
+           PERFORM CALCULAR-OPERACION.
+
+       CAPTURAR-NUMEROS-MULT.
            DISPLAY " "    LINE 1  COL 1 ERASE EOS
-                   "CALCULADORA | RESTA"        LINE 3  COL 32
-                   GUIONES                      LINE 4  COL 1
-                   "TU ELECCION FUE LA SUMA"    LINE 5  COL 1
-                   "INGRESA EL PRIMER NUMERO:"  LINE 7  COL 1
-                   ACCEPT WKS-NUM-1             LINE 8  COL 1.
-           DISPLAY "INGRESA EL SEGUNDO NUMERO:" LINE 10 COL 1
-                   ACCEPT WKS-NUM-2             LINE 11 COL 1.
+                   "CALCULADORA | MULTIPLICACION" LINE 3 COL 32
+                   GUIONES                        LINE 4 COL 1
+                   "TU ELECCION FUE LA MULTIPLICACION" LINE 5 COL 1
+                   "FORMATO: SIGNO+9(09)+9(04), EJ +0000000105000"
+                                                   LINE 6 COL 1
+                   "PRIMER NUMERO:"                LINE 7 COL 1.
+           ACCEPT WKS-NUM-1                        LINE 8 COL 1.
+           DISPLAY "SEGUNDO NUMERO:"               LINE 10 COL 1.
+           ACCEPT WKS-NUM-2                        LINE 11 COL 1.
 
-           SUBTRACT WKS-NUM-1 FROM WKS-NUM-2 GIVING WKS-RESULTADO.
+       DIVIDIR.
+           MOVE "DI" TO WKS-OPERACION-COD.
+           MOVE "N"  TO WKS-OPERACION-OK.
+           PERFORM DIVIDIR-CICLO UNTIL WKS-OPERACION-OK = "S".
+           PERFORM TERMINAR-OPERACION.
+           PERFORM MOSTRAR-MENU-SALIDA.
+           PERFORM REGRESAR-PROGRAMA.
 
-           DISPLAY "TU RESULTADO ES "  LINE 12 COL 1
-                   WKS-RESULTADO       LINE 13 COL 1.
+       DIVIDIR-CICLO.
+           PERFORM CAPTURAR-NUMEROS-DIV.
+           PERFORM CALCULAR-OPERACION.
 
-           DISPLAY GUIONES                      LINE 14 COL 1
-                   "[77 - CERRAR] [88 - REGRESAR]" LINE 18 COL 10
-                   "OPCION [    ]"              LINE 20 COL 10.
-                   ACCEPT OPCION                LINE 20 COL 19.
+       CAPTURAR-NUMEROS-DIV.
+           DISPLAY " "    LINE 1  COL 1 ERASE EOS
+                   "CALCULADORA | DIVISION"      LINE 3  COL 32
+                   GUIONES                       LINE 4  COL 1
+                   "TU ELECCION FUE LA DIVISION" LINE 5  COL 1
+                   "FORMATO: SIGNO+9(09)+9(04), EJ +0000000105000"
+                                                 LINE 6  COL 1
+                   "PRIMER NUMERO:"              LINE 7  COL 1.
+           ACCEPT WKS-NUM-1                      LINE 8  COL 1.
+           DISPLAY "SEGUNDO NUMERO:"             LINE 10 COL 1.
+           ACCEPT WKS-NUM-2                      LINE 11 COL 1.
 
+       PORCENTAJE.
+           MOVE "PO" TO WKS-OPERACION-COD.
+           MOVE "N"  TO WKS-OPERACION-OK.
+           PERFORM PORCENTAJE-CICLO UNTIL WKS-OPERACION-OK = "S".
+           PERFORM TERMINAR-OPERACION.
+           PERFORM MOSTRAR-MENU-SALIDA.
            PERFORM REGRESAR-PROGRAMA.
 
-       MULTIPLICACION.
+       PORCENTAJE-CICLO.
+           PERFORM CAPTURAR-NUMEROS-PORC.
+           PERFORM CALCULAR-OPERACION.
+
+       CAPTURAR-NUMEROS-PORC.
            DISPLAY " "    LINE 1  COL 1 ERASE EOS
-                   "CALCULADORA | MULTIPLICACION" LINE 3  COL 32
-                   GUIONES                      LINE 4  COL 1
-                   "TU ELECCION FUE LA SUMA"    LINE 5  COL 1
-                   "INGRESA EL PRIMER NUMERO:"  LINE 7  COL 1
-                   ACCEPT WKS-NUM-1             LINE 8  COL 1.
-           DISPLAY "INGRESA EL SEGUNDO NUMERO:" LINE 10 COL 1
-                   ACCEPT WKS-NUM-2             LINE 11 COL 1.
+                   "CALCULADORA | PORCENTAJE"      LINE 3  COL 32
+                   GUIONES                         LINE 4  COL 1
+                   "TU ELECCION FUE EL PORCENTAJE" LINE 5  COL 1
+                   "FORMATO: SIGNO+9(09)+9(04), EJ +0000000105000"
+                                                   LINE 6  COL 1
+                   "NUMERO BASE:"                  LINE 7  COL 1.
+           ACCEPT WKS-NUM-1                        LINE 8  COL 1.
+           DISPLAY "PORCENTAJE A APLICAR:"         LINE 10 COL 1.
+           ACCEPT WKS-NUM-2                        LINE 11 COL 1.
 
-           MULTIPLY WKS-NUM-1 BY WKS-NUM-2 GIVING WKS-RESULTADO.
+       RAIZCUADRADA.
+           MOVE "RZ" TO WKS-OPERACION-COD.
+           MOVE "N"  TO WKS-OPERACION-OK.
+           PERFORM RAIZCUADRADA-CICLO UNTIL WKS-OPERACION-OK = "S".
+           PERFORM TERMINAR-OPERACION.
+           PERFORM MOSTRAR-MENU-SALIDA.
+           PERFORM REGRESAR-PROGRAMA.
 
-           DISPLAY "TU RESULTADO ES "  LINE 12 COL 1
-                   WKS-RESULTADO       LINE 13 COL 1.
+       RAIZCUADRADA-CICLO.
+           PERFORM CAPTURAR-NUMERO-RAIZ.
+           PERFORM CALCULAR-OPERACION.
 
-           DISPLAY GUIONES                      LINE 14 COL 1
-                   "[77 - CERRAR] [88 - REGRESAR]" LINE 18 COL 10
-                   "OPCION [    ]"              LINE 20 COL 10.
-                   ACCEPT OPCION                LINE 20 COL 19.
+       CAPTURAR-NUMERO-RAIZ.
+           DISPLAY " "    LINE 1  COL 1 ERASE EOS
+                   "CALCULADORA | RAIZ CUADRADA"    LINE 3 COL 32
+                   GUIONES                          LINE 4 COL 1
+                   "TU ELECCION FUE LA RAIZ CUADRADA" LINE 5 COL 1
+                   "FORMATO: SIGNO+9(09)+9(04), EJ +0000000105000"
+                                                     LINE 6 COL 1
+                   "NUMERO:"                         LINE 7 COL 1.
+           ACCEPT WKS-NUM-1                          LINE 8 COL 1.
+           MOVE ZERO TO WKS-NUM-2.
 
+       POTENCIA.
+           MOVE "PW" TO WKS-OPERACION-COD.
+           MOVE "N"  TO WKS-OPERACION-OK.
+           PERFORM POTENCIA-CICLO UNTIL WKS-OPERACION-OK = "S".
+           PERFORM TERMINAR-OPERACION.
+           PERFORM MOSTRAR-MENU-SALIDA.
            PERFORM REGRESAR-PROGRAMA.
-       DIVIDIR.
+
+       POTENCIA-CICLO.
+           PERFORM CAPTURAR-NUMEROS-POT.
+           PERFORM CALCULAR-OPERACION.
+
+       CAPTURAR-NUMEROS-POT.
            DISPLAY " "    LINE 1  COL 1 ERASE EOS
-                   "CALCULADORA | DIVISION" LINE 3  COL 32
-                   GUIONES                      LINE 4  COL 1
-                   "TU ELECCION FUE LA SUMA"    LINE 5  COL 1
-                   "INGRESA EL PRIMER NUMERO:"  LINE 7  COL 1
-                   ACCEPT WKS-NUM-1             LINE 8  COL 1.
-           DISPLAY "INGRESA EL SEGUNDO NUMERO:" LINE 10 COL 1
-                   ACCEPT WKS-NUM-2             LINE 11 COL 1.
+                   "CALCULADORA | POTENCIA"      LINE 3  COL 32
+                   GUIONES                       LINE 4  COL 1
+                   "TU ELECCION FUE LA POTENCIA" LINE 5  COL 1
+                   "FORMATO: SIGNO+9(09)+9(04), EJ +0000000105000"
+                                                 LINE 6  COL 1
+                   "BASE:"                       LINE 7  COL 1.
+           ACCEPT WKS-NUM-1                      LINE 8  COL 1.
+           DISPLAY "EXPONENTE:"                  LINE 10 COL 1.
+           ACCEPT WKS-NUM-2                      LINE 11 COL 1.
 
-           DIVIDE WKS-NUM-1 INTO WKS-NUM-2 GIVING WKS-RESULTADO.
+       CALCULAR-OPERACION.
+           CALL "CALCOPS" USING WKS-OPERACION-COD WKS-NUM-1 WKS-NUM-2
+               WKS-RESULTADO-RAW WKS-STATUS-OP.
+           IF WKS-STATUS-OP = "00"
+               PERFORM REDONDEAR-RESULTADO
+           END-IF.
+           IF WKS-STATUS-OP = "00"
+               MOVE "S" TO WKS-OPERACION-OK
+           ELSE
+               PERFORM REGISTRAR-RECHAZO
+           END-IF.
+
+       REGISTRAR-RECHAZO.
+           EVALUATE WKS-STATUS-OP
+               WHEN "02"
+                   MOVE "DIVISOR CERO" TO WKS-MOTIVO
+                   DISPLAY "NO SE PUEDE DIVIDIR ENTRE CERO"
+                           LINE 13 COL 1
+               WHEN "03"
+                   MOVE "NUMERO NEGATIVO" TO WKS-MOTIVO
+                   DISPLAY "NO SE PUEDE SACAR RAIZ NEGATIVA"
+                           LINE 13 COL 1
+               WHEN "09"
+                   MOVE "OPERACION INVALIDA" TO WKS-MOTIVO
+                   DISPLAY "OPERACION NO RECONOCIDA" LINE 13 COL 1
+               WHEN OTHER
+                   MOVE "DESBORDE DE TAMANO" TO WKS-MOTIVO
+                   DISPLAY "RESULTADO DEMASIADO GRANDE" LINE 13 COL 1
+           END-EVALUATE.
+           PERFORM GRABAR-EXCEPCION.
+
+      * Escalado/redondeo del resultado (REDONDEAR-RESULTADO) e
+      * indicador credito/debito (FIJAR-INDICADOR), compartidos con
+      * CALCBAT via copybooks/CALCRND.cpy.
+           COPY CALCRND.
+
+       TERMINAR-OPERACION.
+           PERFORM FIJAR-INDICADOR.
+           ADD WKS-RESULTADO TO WKS-GRAN-TOTAL.
+           PERFORM ACTUALIZAR-CINTA.
+           PERFORM GRABAR-LOG.
 
            DISPLAY "TU RESULTADO ES "  LINE 12 COL 1
-                   WKS-RESULTADO       LINE 13 COL 1.
+                   WKS-RESULTADO       LINE 13 COL 1
+                   "INDICADOR: "       LINE 14 COL 1
+                   WKS-INDICADOR       LINE 14 COL 13.
+
+       MOSTRAR-MENU-SALIDA.
+           DISPLAY GUIONES                 LINE 15 COL 1
+                   "[77-CERRAR] [88-REGRESAR]" LINE 18 COL 10
+                   "OPCION [    ]"          LINE 20 COL 10.
+           ACCEPT OPCION                   LINE 20 COL 19.
+
+       VER-CINTA.
+           DISPLAY " "    LINE 1  COL 1 ERASE EOS
+                   "CALCULADORA | CINTA"       LINE 3 COL 32
+                   GUIONES                     LINE 4 COL 1
+                   "TOTAL ACUMULADO EN CINTA:" LINE 6 COL 1
+                   WKS-GRAN-TOTAL              LINE 7 COL 1
+                   GUIONES                     LINE 9 COL 1.
+           PERFORM MOSTRAR-MENU-SALIDA.
+           PERFORM REGRESAR-PROGRAMA.
 
-           DISPLAY GUIONES                      LINE 14 COL 1
-                   "[77 - CERRAR] [88 - REGRESAR]" LINE 18 COL 10
-                   "OPCION [    ]"              LINE 20 COL 10.
-                   ACCEPT OPCION                LINE 20 COL 19.
+       BORRAR-CINTA.
+           MOVE ZERO TO WKS-GRAN-TOTAL.
+           PERFORM ACTUALIZAR-CINTA.
 
+           DISPLAY " "    LINE 1  COL 1 ERASE EOS
+                   "CALCULADORA | CINTA"    LINE 3 COL 32
+                   GUIONES                  LINE 4 COL 1
+                   "LA CINTA SE HA BORRADO" LINE 6 COL 1
+                   GUIONES                  LINE 9 COL 1.
+           PERFORM MOSTRAR-MENU-SALIDA.
            PERFORM REGRESAR-PROGRAMA.
 
+       CARGAR-CINTA.
+           MOVE ZERO TO WKS-GRAN-TOTAL.
+           OPEN I-O CALCTAP-FILE.
+           IF WKS-FS-TAP NOT = "00"
+               CLOSE CALCTAP-FILE
+               OPEN OUTPUT CALCTAP-FILE
+               CLOSE CALCTAP-FILE
+               OPEN I-O CALCTAP-FILE
+           END-IF.
+           MOVE WKS-OPERADOR-ID TO CTAP-OPERADOR.
+           READ CALCTAP-FILE
+               INVALID KEY
+                   MOVE FUNCTION CURRENT-DATE TO WKS-FECHA-HORA
+                   MOVE WKS-OPERADOR-ID TO CTAP-OPERADOR
+                   MOVE ZERO TO CTAP-GRAN-TOTAL
+                   MOVE WKS-FH-FECHA TO CTAP-FECHA
+                   MOVE WKS-FH-HORA TO CTAP-HORA
+                   WRITE CALCTAP-RECORD
+               NOT INVALID KEY
+                   MOVE CTAP-GRAN-TOTAL TO WKS-GRAN-TOTAL
+           END-READ.
+           CLOSE CALCTAP-FILE.
+
+       ACTUALIZAR-CINTA.
+           MOVE FUNCTION CURRENT-DATE TO WKS-FECHA-HORA.
+           OPEN I-O CALCTAP-FILE.
+           MOVE WKS-OPERADOR-ID TO CTAP-OPERADOR.
+           MOVE WKS-GRAN-TOTAL  TO CTAP-GRAN-TOTAL.
+           MOVE WKS-FH-FECHA    TO CTAP-FECHA.
+           MOVE WKS-FH-HORA     TO CTAP-HORA.
+           REWRITE CALCTAP-RECORD
+               INVALID KEY
+                   WRITE CALCTAP-RECORD
+           END-REWRITE.
+           CLOSE CALCTAP-FILE.
+
+       GRABAR-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WKS-FECHA-HORA.
+           OPEN EXTEND CALCLOG-FILE.
+           IF WKS-FS-LOG NOT = "00"
+               OPEN OUTPUT CALCLOG-FILE
+           END-IF.
+           MOVE WKS-FH-FECHA       TO CLOG-FECHA.
+           MOVE WKS-FH-HORA        TO CLOG-HORA.
+           MOVE WKS-OPERADOR-ID    TO CLOG-OPERADOR.
+           MOVE WKS-OPERACION-COD  TO CLOG-OPERACION.
+           MOVE WKS-NUM-1          TO CLOG-NUM-1.
+           MOVE WKS-NUM-2          TO CLOG-NUM-2.
+           MOVE WKS-RESULTADO      TO CLOG-RESULTADO.
+           MOVE WKS-INDICADOR      TO CLOG-INDICADOR.
+           WRITE CALCLOG-RECORD.
+           CLOSE CALCLOG-FILE.
+
+       GRABAR-EXCEPCION.
+           MOVE FUNCTION CURRENT-DATE TO WKS-FECHA-HORA.
+           OPEN EXTEND CALCEXC-FILE.
+           IF WKS-FS-EXC NOT = "00"
+               OPEN OUTPUT CALCEXC-FILE
+           END-IF.
+           MOVE WKS-FH-FECHA       TO CEXC-FECHA.
+           MOVE WKS-FH-HORA        TO CEXC-HORA.
+           MOVE WKS-OPERADOR-ID    TO CEXC-OPERADOR.
+           MOVE WKS-OPERACION-COD  TO CEXC-OPERACION.
+           MOVE WKS-NUM-1          TO CEXC-NUM-1.
+           MOVE WKS-NUM-2          TO CEXC-NUM-2.
+           MOVE WKS-MOTIVO         TO CEXC-MOTIVO.
+           WRITE CALCEXC-RECORD.
+           CLOSE CALCEXC-FILE.
+
        REGRESAR-PROGRAMA.
            PERFORM MAIN-PROCEDURE.
 
