@@ -0,0 +1,352 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Modo de lote. Lee transacciones de CALCTXN (codigo de
+      *          operacion mas los dos operandos) y les aplica la misma
+      *          logica de calculo que CALCULADORA (via CALCOPS),
+      *          imprimiendo un reporte con un renglon por transaccion
+      *          y totales de control por tipo de operacion.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCBAT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCTXN-FILE ASSIGN TO "CALCTXN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WKS-FS-TXN.
+
+           SELECT CALCRPT-FILE ASSIGN TO "CALCBAT.RPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WKS-FS-RPT.
+
+           SELECT CALCLOG-FILE ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WKS-FS-LOG.
+
+           SELECT CALCPRM-FILE ASSIGN TO "CALCPRM.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WKS-FS-PRM.
+
+           SELECT CALCEXC-FILE ASSIGN TO "CALCEXC.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WKS-FS-EXC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALCTXN-FILE.
+           COPY CALCTXN.
+
+       FD  CALCRPT-FILE.
+       01  RPT-LINEA           PIC X(80).
+
+       FD  CALCLOG-FILE.
+           COPY CALCLOG.
+
+       FD  CALCPRM-FILE.
+           COPY CALCPRM.
+
+       FD  CALCEXC-FILE.
+           COPY CALCEXC.
+
+       WORKING-STORAGE SECTION.
+           COPY WKCALC.
+
+       01  WKS-FS-TXN          PIC XX    VALUE "00".
+       01  WKS-FS-RPT          PIC XX    VALUE "00".
+       01  WKS-FS-LOG          PIC XX    VALUE "00".
+       01  WKS-FS-PRM          PIC XX    VALUE "00".
+       01  WKS-FS-EXC          PIC XX    VALUE "00".
+       01  WKS-EOF-TXN         PIC X     VALUE "N".
+       01  WKS-MOTIVO          PIC X(30).
+
+       01  WKS-CONT-TXN        PIC 9(07) VALUE ZERO.
+       01  WKS-CONT-RECHAZO    PIC 9(07) VALUE ZERO.
+       01  WKS-TOTAL-LOTE      PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+
+      * Totales de control por tipo de operacion.
+       01  WKS-CONT-SU         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-SU          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-RE         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-RE          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-MU         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-MU          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-DI         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-DI          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-PO         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-PO          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-RZ         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-RZ          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-PW         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-PW          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+
+       01  WKS-LINEA-DET.
+           05  DET-OPERACION   PIC X(02).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  DET-NUM-1       PIC +9(09).9(04).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  DET-NUM-2       PIC +9(09).9(04).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  DET-RESULTADO   PIC +9(09).9(04).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  DET-INDICADOR   PIC X(01).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  DET-ESTADO      PIC X(18).
+
+       01  WKS-TOTAL-LOTE-ED   PIC +9(11).9(04).
+       01  WKS-TOT-OP-ED       PIC +9(11).9(04).
+
+       PROCEDURE DIVISION.
+       MAIN-CALCBAT.
+           PERFORM CAPTURAR-OPERADOR.
+           PERFORM LEER-PARAMETROS-MONEDA.
+           PERFORM ABRIR-ARCHIVOS.
+           PERFORM ESCRIBIR-ENCABEZADO.
+           PERFORM LEER-TRANSACCION.
+           PERFORM UNTIL WKS-EOF-TXN = "S"
+               PERFORM PROCESAR-TRANSACCION
+               PERFORM LEER-TRANSACCION
+           END-PERFORM.
+           PERFORM ESCRIBIR-TOTALES.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       CAPTURAR-OPERADOR.
+           DISPLAY "ID DE OPERADOR DEL LOTE:".
+           ACCEPT WKS-OPERADOR-ID.
+
+       LEER-PARAMETROS-MONEDA.
+           OPEN INPUT CALCPRM-FILE.
+           IF WKS-FS-PRM = "00"
+               READ CALCPRM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CPRM-DECIMALES TO WKS-DECIMALES
+                       MOVE CPRM-REDONDEO  TO WKS-REDONDEO
+               END-READ
+               CLOSE CALCPRM-FILE
+           END-IF.
+      * Los campos de trabajo siempre cargan 4 decimales, asi que un
+      * parametro fuera de ese rango no agrega precision real; se
+      * recorta a 4 para que el factor de escala no se desborde.
+           IF WKS-DECIMALES > 4
+               MOVE 4 TO WKS-DECIMALES
+           END-IF.
+           COMPUTE WKS-FACTOR = 10 ** WKS-DECIMALES.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT CALCTXN-FILE.
+           IF WKS-FS-TXN NOT = "00"
+               MOVE "S" TO WKS-EOF-TXN
+           END-IF.
+           OPEN OUTPUT CALCRPT-FILE.
+           OPEN EXTEND CALCLOG-FILE.
+           IF WKS-FS-LOG NOT = "00"
+               OPEN OUTPUT CALCLOG-FILE
+           END-IF.
+           OPEN EXTEND CALCEXC-FILE.
+           IF WKS-FS-EXC NOT = "00"
+               OPEN OUTPUT CALCEXC-FILE
+           END-IF.
+
+       CERRAR-ARCHIVOS.
+           CLOSE CALCTXN-FILE.
+           CLOSE CALCRPT-FILE.
+           CLOSE CALCLOG-FILE.
+           CLOSE CALCEXC-FILE.
+
+       LEER-TRANSACCION.
+           READ CALCTXN-FILE
+               AT END
+                   MOVE "S" TO WKS-EOF-TXN
+           END-READ.
+
+       PROCESAR-TRANSACCION.
+           ADD 1 TO WKS-CONT-TXN.
+           MOVE CTXN-OPERACION TO WKS-OPERACION-COD.
+           MOVE CTXN-NUM-1     TO WKS-NUM-1.
+           MOVE CTXN-NUM-2     TO WKS-NUM-2.
+           CALL "CALCOPS" USING WKS-OPERACION-COD WKS-NUM-1 WKS-NUM-2
+               WKS-RESULTADO-RAW WKS-STATUS-OP.
+           IF WKS-STATUS-OP = "00"
+               PERFORM REDONDEAR-RESULTADO
+           END-IF.
+           IF WKS-STATUS-OP = "00"
+               PERFORM FIJAR-INDICADOR
+               PERFORM ACUMULAR-CONTROL
+               PERFORM ESCRIBIR-DETALLE-OK
+               PERFORM GRABAR-LOG-LOTE
+           ELSE
+               ADD 1 TO WKS-CONT-RECHAZO
+               PERFORM ESCRIBIR-DETALLE-RECHAZO
+               PERFORM FIJAR-MOTIVO-RECHAZO
+               PERFORM GRABAR-EXCEPCION-LOTE
+           END-IF.
+
+       ACUMULAR-CONTROL.
+           ADD WKS-RESULTADO TO WKS-TOTAL-LOTE.
+           EVALUATE WKS-OPERACION-COD
+               WHEN "SU"
+                   ADD 1 TO WKS-CONT-SU
+                   ADD WKS-RESULTADO TO WKS-TOT-SU
+               WHEN "RE"
+                   ADD 1 TO WKS-CONT-RE
+                   ADD WKS-RESULTADO TO WKS-TOT-RE
+               WHEN "MU"
+                   ADD 1 TO WKS-CONT-MU
+                   ADD WKS-RESULTADO TO WKS-TOT-MU
+               WHEN "DI"
+                   ADD 1 TO WKS-CONT-DI
+                   ADD WKS-RESULTADO TO WKS-TOT-DI
+               WHEN "PO"
+                   ADD 1 TO WKS-CONT-PO
+                   ADD WKS-RESULTADO TO WKS-TOT-PO
+               WHEN "RZ"
+                   ADD 1 TO WKS-CONT-RZ
+                   ADD WKS-RESULTADO TO WKS-TOT-RZ
+               WHEN "PW"
+                   ADD 1 TO WKS-CONT-PW
+                   ADD WKS-RESULTADO TO WKS-TOT-PW
+           END-EVALUATE.
+
+       ESCRIBIR-ENCABEZADO.
+           MOVE SPACES TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE "REPORTE DE LOTE - CALCBAT" TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE SPACES TO RPT-LINEA.
+           STRING "OPERADOR: " WKS-OPERADOR-ID
+               DELIMITED BY SIZE INTO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE "OP  NUM-1           NUM-2           RESULTADO       "
+               TO RPT-LINEA.
+           WRITE RPT-LINEA.
+
+       ESCRIBIR-DETALLE-OK.
+           MOVE WKS-OPERACION-COD TO DET-OPERACION.
+           MOVE WKS-NUM-1         TO DET-NUM-1.
+           MOVE WKS-NUM-2         TO DET-NUM-2.
+           MOVE WKS-RESULTADO     TO DET-RESULTADO.
+           MOVE WKS-INDICADOR     TO DET-INDICADOR.
+           MOVE "ACEPTADA"        TO DET-ESTADO.
+           MOVE WKS-LINEA-DET     TO RPT-LINEA.
+           WRITE RPT-LINEA.
+
+       ESCRIBIR-DETALLE-RECHAZO.
+           MOVE WKS-OPERACION-COD TO DET-OPERACION.
+           MOVE WKS-NUM-1         TO DET-NUM-1.
+           MOVE WKS-NUM-2         TO DET-NUM-2.
+           MOVE ZERO              TO DET-RESULTADO.
+           MOVE SPACE              TO DET-INDICADOR.
+           MOVE "RECHAZADA"       TO DET-ESTADO.
+           MOVE WKS-LINEA-DET     TO RPT-LINEA.
+           WRITE RPT-LINEA.
+
+       ESCRIBIR-TOTALES.
+           MOVE SPACES TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE "TOTALES DE CONTROL" TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           PERFORM ESCRIBIR-TOTAL-OP.
+           MOVE SPACES TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           STRING "TRANSACCIONES LEIDAS: " WKS-CONT-TXN
+               DELIMITED BY SIZE INTO RPT-LINEA.
+           WRITE RPT-LINEA.
+           STRING "TRANSACCIONES RECHAZADAS: " WKS-CONT-RECHAZO
+               DELIMITED BY SIZE INTO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE "GRAN TOTAL DEL LOTE:" TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOTAL-LOTE TO WKS-TOTAL-LOTE-ED.
+           MOVE WKS-TOTAL-LOTE-ED TO RPT-LINEA.
+           WRITE RPT-LINEA.
+
+       ESCRIBIR-TOTAL-OP.
+           MOVE WKS-TOT-SU TO WKS-TOT-OP-ED.
+           STRING "SUMA            CANT: " WKS-CONT-SU
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-RE TO WKS-TOT-OP-ED.
+           STRING "RESTA           CANT: " WKS-CONT-RE
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-MU TO WKS-TOT-OP-ED.
+           STRING "MULTIPLICACION  CANT: " WKS-CONT-MU
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-DI TO WKS-TOT-OP-ED.
+           STRING "DIVISION        CANT: " WKS-CONT-DI
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-PO TO WKS-TOT-OP-ED.
+           STRING "PORCENTAJE      CANT: " WKS-CONT-PO
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-RZ TO WKS-TOT-OP-ED.
+           STRING "RAIZ CUADRADA   CANT: " WKS-CONT-RZ
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-PW TO WKS-TOT-OP-ED.
+           STRING "POTENCIA        CANT: " WKS-CONT-PW
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+
+       GRABAR-LOG-LOTE.
+           MOVE FUNCTION CURRENT-DATE TO WKS-FECHA-HORA.
+           MOVE WKS-FH-FECHA       TO CLOG-FECHA.
+           MOVE WKS-FH-HORA        TO CLOG-HORA.
+           MOVE WKS-OPERADOR-ID    TO CLOG-OPERADOR.
+           MOVE WKS-OPERACION-COD  TO CLOG-OPERACION.
+           MOVE WKS-NUM-1          TO CLOG-NUM-1.
+           MOVE WKS-NUM-2          TO CLOG-NUM-2.
+           MOVE WKS-RESULTADO      TO CLOG-RESULTADO.
+           MOVE WKS-INDICADOR      TO CLOG-INDICADOR.
+           WRITE CALCLOG-RECORD.
+
+       FIJAR-MOTIVO-RECHAZO.
+           EVALUATE WKS-STATUS-OP
+               WHEN "02"
+                   MOVE "DIVISOR CERO" TO WKS-MOTIVO
+               WHEN "03"
+                   MOVE "NUMERO NEGATIVO" TO WKS-MOTIVO
+               WHEN "09"
+                   MOVE "OPERACION INVALIDA" TO WKS-MOTIVO
+               WHEN OTHER
+                   MOVE "DESBORDE DE TAMANO" TO WKS-MOTIVO
+           END-EVALUATE.
+
+       GRABAR-EXCEPCION-LOTE.
+           MOVE FUNCTION CURRENT-DATE TO WKS-FECHA-HORA.
+           MOVE WKS-FH-FECHA       TO CEXC-FECHA.
+           MOVE WKS-FH-HORA        TO CEXC-HORA.
+           MOVE WKS-OPERADOR-ID    TO CEXC-OPERADOR.
+           MOVE WKS-OPERACION-COD  TO CEXC-OPERACION.
+           MOVE WKS-NUM-1          TO CEXC-NUM-1.
+           MOVE WKS-NUM-2          TO CEXC-NUM-2.
+           MOVE WKS-MOTIVO         TO CEXC-MOTIVO.
+           WRITE CALCEXC-RECORD.
+
+      * Escalado/redondeo del resultado (REDONDEAR-RESULTADO) e
+      * indicador credito/debito (FIJAR-INDICADOR), compartidos con
+      * CALCULADORA via copybooks/CALCRND.cpy.
+           COPY CALCRND.
+
+       END PROGRAM CALCBAT.
