@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Logica de calculo compartida entre CALCULADORA
+      *          (modo interactivo) y CALCBAT (modo de lote), para
+      *          que los dos corran exactamente la misma aritmetica.
+      * Tectonics: cobc -m
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCOPS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LNK-OPERACION   PIC X(02).
+       01  LNK-NUM-1       PIC S9(09)V9(04) SIGN LEADING SEPARATE.
+       01  LNK-NUM-2       PIC S9(09)V9(04) SIGN LEADING SEPARATE.
+       01  LNK-RESULTADO   PIC S9(09)V9(04) SIGN LEADING SEPARATE.
+       01  LNK-STATUS      PIC X(02).
+
+       PROCEDURE DIVISION USING LNK-OPERACION LNK-NUM-1 LNK-NUM-2
+               LNK-RESULTADO LNK-STATUS.
+       MAIN-CALCOPS.
+           MOVE "00" TO LNK-STATUS.
+           EVALUATE LNK-OPERACION
+               WHEN "SU"
+                   PERFORM OP-SUMA
+               WHEN "RE"
+                   PERFORM OP-RESTA
+               WHEN "MU"
+                   PERFORM OP-MULT
+               WHEN "DI"
+                   PERFORM OP-DIV
+               WHEN "PO"
+                   PERFORM OP-PORC
+               WHEN "RZ"
+                   PERFORM OP-RAIZ
+               WHEN "PW"
+                   PERFORM OP-POT
+               WHEN OTHER
+                   MOVE "09" TO LNK-STATUS
+           END-EVALUATE.
+           GOBACK.
+
+       OP-SUMA.
+           ADD LNK-NUM-1 TO LNK-NUM-2 GIVING LNK-RESULTADO
+               ON SIZE ERROR
+                   MOVE "01" TO LNK-STATUS
+           END-ADD.
+
+       OP-RESTA.
+           SUBTRACT LNK-NUM-2 FROM LNK-NUM-1 GIVING LNK-RESULTADO
+               ON SIZE ERROR
+                   MOVE "01" TO LNK-STATUS
+           END-SUBTRACT.
+
+       OP-MULT.
+           MULTIPLY LNK-NUM-1 BY LNK-NUM-2 GIVING LNK-RESULTADO
+               ON SIZE ERROR
+                   MOVE "01" TO LNK-STATUS
+           END-MULTIPLY.
+
+       OP-DIV.
+           IF LNK-NUM-1 = ZERO
+               MOVE "02" TO LNK-STATUS
+           ELSE
+               PERFORM OP-DIV-SIN-CERO
+           END-IF.
+
+       OP-DIV-SIN-CERO.
+           DIVIDE LNK-NUM-1 INTO LNK-NUM-2 GIVING LNK-RESULTADO
+               ON SIZE ERROR
+                   MOVE "01" TO LNK-STATUS
+           END-DIVIDE.
+
+       OP-PORC.
+           COMPUTE LNK-RESULTADO = (LNK-NUM-1 * LNK-NUM-2) / 100
+               ON SIZE ERROR
+                   MOVE "01" TO LNK-STATUS
+           END-COMPUTE.
+
+       OP-RAIZ.
+           IF LNK-NUM-1 < ZERO
+               MOVE "03" TO LNK-STATUS
+           ELSE
+               PERFORM OP-RAIZ-SIN-NEGATIVO
+           END-IF.
+
+       OP-RAIZ-SIN-NEGATIVO.
+           COMPUTE LNK-RESULTADO = FUNCTION SQRT(LNK-NUM-1)
+               ON SIZE ERROR
+                   MOVE "01" TO LNK-STATUS
+           END-COMPUTE.
+
+       OP-POT.
+           COMPUTE LNK-RESULTADO = LNK-NUM-1 ** LNK-NUM-2
+               ON SIZE ERROR
+                   MOVE "01" TO LNK-STATUS
+           END-COMPUTE.
+
+       END PROGRAM CALCOPS.
