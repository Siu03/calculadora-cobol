@@ -0,0 +1,314 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Reporte de quiebre de control sobre CALCLOG. Ordena la
+      *          bitacora por fecha y tipo de operacion, y para cada
+      *          fecha imprime cantidad/suma por tipo de operacion mas
+      *          un gran total al final del reporte.
+      * Tectonics: cobc -I copybooks
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALCLOG-FILE ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WKS-FS-LOG.
+
+           SELECT CALCRPT-FILE ASSIGN TO "CALCRPT.RPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WKS-FS-RPT.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "CALCSRT.DAT".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALCLOG-FILE.
+           COPY CALCLOG.
+
+       FD  CALCRPT-FILE.
+       01  RPT-LINEA           PIC X(80).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SRT-FECHA           PIC 9(08).
+           05  SRT-HORA            PIC 9(08).
+           05  SRT-OPERADOR        PIC X(08).
+           05  SRT-OPERACION       PIC X(02).
+           05  SRT-NUM-1           PIC S9(09)V9(04)
+                               SIGN LEADING SEPARATE.
+           05  SRT-NUM-2           PIC S9(09)V9(04)
+                               SIGN LEADING SEPARATE.
+           05  SRT-RESULTADO       PIC S9(09)V9(04)
+                               SIGN LEADING SEPARATE.
+           05  SRT-INDICADOR       PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       01  WKS-FS-LOG          PIC XX    VALUE "00".
+       01  WKS-FS-RPT          PIC XX    VALUE "00".
+       01  WKS-EOF-LOG         PIC X     VALUE "N".
+       01  WKS-EOF-ORD         PIC X     VALUE "N".
+       01  WKS-OPERADOR-ID     PIC X(08) VALUE SPACES.
+       01  WKS-PRIMERA-FECHA   PIC X     VALUE "S".
+       01  WKS-FECHA-ACTUAL    PIC 9(08) VALUE ZERO.
+
+       01  WKS-CONT-SU         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-SU          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-RE         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-RE          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-MU         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-MU          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-DI         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-DI          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-PO         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-PO          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-RZ         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-RZ          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-PW         PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-PW          PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+
+       01  WKS-CONT-FECHA      PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-FECHA       PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+       01  WKS-CONT-GRAN       PIC 9(07) VALUE ZERO.
+       01  WKS-TOT-GRAN        PIC S9(11)V9(04) SIGN LEADING SEPARATE
+                                VALUE ZERO.
+
+       01  WKS-TOT-FECHA-ED    PIC +9(11).9(04).
+       01  WKS-TOT-GRAN-ED     PIC +9(11).9(04).
+       01  WKS-TOT-OP-ED       PIC +9(11).9(04).
+
+      * Desglose por operador (para atribuir/conciliar el trabajo del
+      * dia por turno y por persona, ademas del desglose por fecha y
+      * tipo de operacion de arriba).
+       01  WKS-MAX-OPERADORES  PIC 9(02) VALUE 50.
+       01  WKS-NUM-OPERADORES  PIC 9(02) VALUE ZERO.
+       01  WKS-OPER-SUB        PIC 9(02) VALUE ZERO.
+       01  WKS-OPER-POS        PIC 9(02) VALUE ZERO.
+       01  WKS-OPER-ENCONTRADO PIC X(01) VALUE "N".
+       01  WKS-TABLA-OPERADORES.
+           05  WKS-OPER-ENTRY OCCURS 50 TIMES.
+               10  WKS-OPER-ID     PIC X(08) VALUE SPACES.
+               10  WKS-OPER-CONT   PIC 9(07) VALUE ZERO.
+               10  WKS-OPER-TOTAL  PIC S9(11)V9(04)
+                                   SIGN LEADING SEPARATE VALUE ZERO.
+       01  WKS-OPER-TOTAL-ED    PIC +9(11).9(04).
+
+       PROCEDURE DIVISION.
+       MAIN-CALCRPT.
+           PERFORM CAPTURAR-OPERADOR.
+           OPEN OUTPUT CALCRPT-FILE.
+           PERFORM ESCRIBIR-ENCABEZADO.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-FECHA SRT-OPERACION
+               INPUT PROCEDURE IS CARGAR-ORDEN
+               OUTPUT PROCEDURE IS PROCESAR-ORDEN.
+           PERFORM ESCRIBIR-DESGLOSE-OPERADOR.
+           PERFORM ESCRIBIR-GRAN-TOTAL.
+           CLOSE CALCRPT-FILE.
+           STOP RUN.
+
+       CAPTURAR-OPERADOR.
+           DISPLAY "ID DE OPERADOR QUE GENERA EL REPORTE:".
+           ACCEPT WKS-OPERADOR-ID.
+
+       CARGAR-ORDEN.
+           OPEN INPUT CALCLOG-FILE.
+           IF WKS-FS-LOG = "00"
+               PERFORM UNTIL WKS-EOF-LOG = "S"
+                   READ CALCLOG-FILE
+                       AT END
+                           MOVE "S" TO WKS-EOF-LOG
+                       NOT AT END
+                           MOVE CLOG-FECHA     TO SRT-FECHA
+                           MOVE CLOG-HORA      TO SRT-HORA
+                           MOVE CLOG-OPERADOR  TO SRT-OPERADOR
+                           MOVE CLOG-OPERACION TO SRT-OPERACION
+                           MOVE CLOG-NUM-1     TO SRT-NUM-1
+                           MOVE CLOG-NUM-2     TO SRT-NUM-2
+                           MOVE CLOG-RESULTADO TO SRT-RESULTADO
+                           MOVE CLOG-INDICADOR TO SRT-INDICADOR
+                           RELEASE SORT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CALCLOG-FILE
+           ELSE
+               MOVE "S" TO WKS-EOF-LOG
+           END-IF.
+
+       PROCESAR-ORDEN.
+           PERFORM UNTIL WKS-EOF-ORD = "S"
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE "S" TO WKS-EOF-ORD
+                   NOT AT END
+                       PERFORM ACUMULAR-REGISTRO
+               END-RETURN
+           END-PERFORM.
+           IF WKS-PRIMERA-FECHA = "N"
+               PERFORM ESCRIBIR-TOTAL-FECHA
+           END-IF.
+
+       ACUMULAR-REGISTRO.
+           IF WKS-PRIMERA-FECHA = "S"
+               MOVE "N" TO WKS-PRIMERA-FECHA
+               MOVE SRT-FECHA TO WKS-FECHA-ACTUAL
+           END-IF.
+           IF SRT-FECHA NOT = WKS-FECHA-ACTUAL
+               PERFORM ESCRIBIR-TOTAL-FECHA
+               PERFORM REINICIAR-TOTALES-FECHA
+               MOVE SRT-FECHA TO WKS-FECHA-ACTUAL
+           END-IF.
+           ADD 1 TO WKS-CONT-FECHA.
+           ADD 1 TO WKS-CONT-GRAN.
+           ADD SRT-RESULTADO TO WKS-TOT-FECHA.
+           ADD SRT-RESULTADO TO WKS-TOT-GRAN.
+           EVALUATE SRT-OPERACION
+               WHEN "SU"
+                   ADD 1 TO WKS-CONT-SU
+                   ADD SRT-RESULTADO TO WKS-TOT-SU
+               WHEN "RE"
+                   ADD 1 TO WKS-CONT-RE
+                   ADD SRT-RESULTADO TO WKS-TOT-RE
+               WHEN "MU"
+                   ADD 1 TO WKS-CONT-MU
+                   ADD SRT-RESULTADO TO WKS-TOT-MU
+               WHEN "DI"
+                   ADD 1 TO WKS-CONT-DI
+                   ADD SRT-RESULTADO TO WKS-TOT-DI
+               WHEN "PO"
+                   ADD 1 TO WKS-CONT-PO
+                   ADD SRT-RESULTADO TO WKS-TOT-PO
+               WHEN "RZ"
+                   ADD 1 TO WKS-CONT-RZ
+                   ADD SRT-RESULTADO TO WKS-TOT-RZ
+               WHEN "PW"
+                   ADD 1 TO WKS-CONT-PW
+                   ADD SRT-RESULTADO TO WKS-TOT-PW
+           END-EVALUATE.
+           PERFORM ACUMULAR-OPERADOR.
+
+       ACUMULAR-OPERADOR.
+           MOVE "N" TO WKS-OPER-ENCONTRADO.
+           MOVE ZERO TO WKS-OPER-POS.
+           PERFORM BUSCAR-OPERADOR VARYING WKS-OPER-SUB FROM 1 BY 1
+               UNTIL WKS-OPER-SUB > WKS-NUM-OPERADORES.
+           IF WKS-OPER-ENCONTRADO = "N"
+               AND WKS-NUM-OPERADORES < WKS-MAX-OPERADORES
+                   ADD 1 TO WKS-NUM-OPERADORES
+                   MOVE WKS-NUM-OPERADORES TO WKS-OPER-POS
+                   MOVE SRT-OPERADOR TO WKS-OPER-ID(WKS-OPER-POS)
+           END-IF.
+           IF WKS-OPER-POS > ZERO
+               ADD 1 TO WKS-OPER-CONT(WKS-OPER-POS)
+               ADD SRT-RESULTADO TO WKS-OPER-TOTAL(WKS-OPER-POS)
+           END-IF.
+
+       BUSCAR-OPERADOR.
+           IF WKS-OPER-ID(WKS-OPER-SUB) = SRT-OPERADOR
+               MOVE "S" TO WKS-OPER-ENCONTRADO
+               MOVE WKS-OPER-SUB TO WKS-OPER-POS
+           END-IF.
+
+       REINICIAR-TOTALES-FECHA.
+           MOVE ZERO TO WKS-CONT-FECHA WKS-TOT-FECHA
+                         WKS-CONT-SU   WKS-TOT-SU
+                         WKS-CONT-RE   WKS-TOT-RE
+                         WKS-CONT-MU   WKS-TOT-MU
+                         WKS-CONT-DI   WKS-TOT-DI
+                         WKS-CONT-PO   WKS-TOT-PO
+                         WKS-CONT-RZ   WKS-TOT-RZ
+                         WKS-CONT-PW   WKS-TOT-PW.
+
+       ESCRIBIR-ENCABEZADO.
+           MOVE SPACES TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE "REPORTE DE CONTROL - CALCRPT" TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE SPACES TO RPT-LINEA.
+           STRING "GENERADO POR: " WKS-OPERADOR-ID
+               DELIMITED BY SIZE INTO RPT-LINEA.
+           WRITE RPT-LINEA.
+
+       ESCRIBIR-TOTAL-FECHA.
+           MOVE SPACES TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           STRING "FECHA: " WKS-FECHA-ACTUAL
+               DELIMITED BY SIZE INTO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-SU TO WKS-TOT-OP-ED.
+           STRING "  SUMA            CANT: " WKS-CONT-SU
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-RE TO WKS-TOT-OP-ED.
+           STRING "  RESTA           CANT: " WKS-CONT-RE
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-MU TO WKS-TOT-OP-ED.
+           STRING "  MULTIPLICACION  CANT: " WKS-CONT-MU
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-DI TO WKS-TOT-OP-ED.
+           STRING "  DIVISION        CANT: " WKS-CONT-DI
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-PO TO WKS-TOT-OP-ED.
+           STRING "  PORCENTAJE      CANT: " WKS-CONT-PO
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-RZ TO WKS-TOT-OP-ED.
+           STRING "  RAIZ CUADRADA   CANT: " WKS-CONT-RZ
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-PW TO WKS-TOT-OP-ED.
+           STRING "  POTENCIA        CANT: " WKS-CONT-PW
+               " TOTAL: " WKS-TOT-OP-ED DELIMITED BY SIZE INTO
+               RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-FECHA TO WKS-TOT-FECHA-ED.
+           STRING "  SUBTOTAL FECHA  CANT: " WKS-CONT-FECHA
+               " TOTAL: " WKS-TOT-FECHA-ED
+               DELIMITED BY SIZE INTO RPT-LINEA.
+           WRITE RPT-LINEA.
+
+       ESCRIBIR-DESGLOSE-OPERADOR.
+           MOVE SPACES TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE "DESGLOSE POR OPERADOR" TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           PERFORM ESCRIBIR-RENGLON-OPERADOR
+               VARYING WKS-OPER-SUB FROM 1 BY 1
+               UNTIL WKS-OPER-SUB > WKS-NUM-OPERADORES.
+
+       ESCRIBIR-RENGLON-OPERADOR.
+           MOVE WKS-OPER-TOTAL(WKS-OPER-SUB) TO WKS-OPER-TOTAL-ED.
+           STRING "  " WKS-OPER-ID(WKS-OPER-SUB)
+               "  CANT: " WKS-OPER-CONT(WKS-OPER-SUB)
+               " TOTAL: " WKS-OPER-TOTAL-ED
+               DELIMITED BY SIZE INTO RPT-LINEA.
+           WRITE RPT-LINEA.
+
+       ESCRIBIR-GRAN-TOTAL.
+           MOVE SPACES TO RPT-LINEA.
+           WRITE RPT-LINEA.
+           MOVE WKS-TOT-GRAN TO WKS-TOT-GRAN-ED.
+           STRING "GRAN TOTAL       CANT: " WKS-CONT-GRAN
+               " TOTAL: " WKS-TOT-GRAN-ED
+               DELIMITED BY SIZE INTO RPT-LINEA.
+           WRITE RPT-LINEA.
+
+       END PROGRAM CALCRPT.
